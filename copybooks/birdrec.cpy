@@ -0,0 +1,27 @@
+      *> Species record for the BIRD-MASTER reference file.  Shared
+      *> between the bird-master maintenance program and the
+      *> scientific-name parsing routines, so both agree on one layout
+      *> for what is the same entity.
+       01  BIRD-MASTER-RECORD.
+           05  BM-SCIENTIFIC-NAME          PIC X(30).
+           05  BM-COMMON-NAME              PIC X(30).
+           05  BM-GENUS                    PIC X(20).
+           05  BM-SPECIES                  PIC X(20).
+           05  BM-SUBSPECIES               PIC X(20).
+           05  BM-UNIT-OF-MEASURE          PIC X(1).
+               88  BM-UNIT-METRIC          VALUE "M".
+               88  BM-UNIT-IMPERIAL        VALUE "I".
+           05  BM-LENGTH.
+               10  BM-LENGTH-MIN           PIC 9(3)V9.
+               10  BM-LENGTH-MAX           PIC 9(3)V9.
+           05  BM-WINGSPAN.
+               10  BM-WINGSPAN-MIN         PIC 9(3)V9.
+               10  BM-WINGSPAN-MAX         PIC 9(3)V9.
+           05  BM-WEIGHT.
+               10  BM-WEIGHT-MIN           PIC 9(3)V9.
+               10  BM-WEIGHT-MAX           PIC 9(3)V9.
+           05  BM-POPULATION-YEARS         PIC 9(2).
+           05  BM-POPULATION-TREND         OCCURS 10 TIMES
+                                           INDEXED BY BM-POP-IDX.
+               10  BM-POP-YEAR             PIC 9(4).
+               10  BM-POP-COUNT            PIC 9(9).
