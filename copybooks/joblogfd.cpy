@@ -0,0 +1,6 @@
+       FD  JOB-LOG-FILE.
+       01  JOB-LOG-RECORD.
+           05  JL-RUN-DATE             PIC X(10).
+           05  JL-RUN-TIME             PIC X(8).
+           05  JL-JOB-NAME             PIC X(30).
+           05  JL-EVENT                PIC X(5).
