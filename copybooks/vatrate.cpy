@@ -0,0 +1,9 @@
+      *> VAT rate history, keyed by rate code and the date each rate
+      *> took effect.  A rate change - or a new rate code such as a
+      *> reduced or zero rate - is a data change here, not a recompile.
+       01  VAT-RATE-TABLE.
+           05  VAT-RATE-ENTRY OCCURS 20 TIMES INDEXED BY VRT-IDX.
+               10  VRT-RATE-CODE           PIC X(2).
+               10  VRT-EFFECTIVE-DATE      PIC 9(8).
+               10  VRT-RATE                PIC 9V999.
+       01  VAT-RATE-ENTRY-COUNT           PIC 9(2) VALUE 0.
