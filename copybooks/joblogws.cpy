@@ -0,0 +1,13 @@
+       01  WS-JOB-LOG-STATUS           PIC XX.
+       01  WS-JOB-LOG-DATE-TIME.
+           05  WS-JLDT-DATE8.
+               10  WS-JLDT-YYYY         PIC 9(4).
+               10  WS-JLDT-MM           PIC 9(2).
+               10  WS-JLDT-DD           PIC 9(2).
+           05  WS-JLDT-TIME8.
+               10  WS-JLDT-HH           PIC 9(2).
+               10  WS-JLDT-MIN          PIC 9(2).
+               10  WS-JLDT-SEC          PIC 9(2).
+               10  WS-JLDT-HSEC         PIC 9(2).
+       01  WS-JOB-LOG-DATE-DISPLAY     PIC X(10).
+       01  WS-JOB-LOG-TIME-DISPLAY     PIC X(8).
