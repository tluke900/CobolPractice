@@ -0,0 +1,45 @@
+      *> Standard job-start / job-end banner.  Writes the run date,
+      *> run time and job name to JOB-LOG-FILE so an unattended
+      *> overnight run leaves a persistent record of when each job
+      *> started and finished.  COPY ... REPLACING JOB-NAME-LIT
+      *> BY the calling program's job name literal.
+       JOBBNR-WRITE-START.
+           OPEN EXTEND JOB-LOG-FILE
+           IF WS-JOB-LOG-STATUS = "35"
+               OPEN OUTPUT JOB-LOG-FILE
+           END-IF
+           PERFORM JOBBNR-STAMP-DATE-TIME
+           MOVE JOB-NAME-LIT TO JL-JOB-NAME
+           MOVE "START"          TO JL-EVENT
+           MOVE WS-JOB-LOG-DATE-DISPLAY TO JL-RUN-DATE
+           MOVE WS-JOB-LOG-TIME-DISPLAY TO JL-RUN-TIME
+           WRITE JOB-LOG-RECORD
+           DISPLAY JOB-NAME-LIT " STARTED " WS-JOB-LOG-DATE-DISPLAY
+               " " WS-JOB-LOG-TIME-DISPLAY
+           CLOSE JOB-LOG-FILE
+           .
+
+       JOBBNR-WRITE-END.
+           OPEN EXTEND JOB-LOG-FILE
+           IF WS-JOB-LOG-STATUS = "35"
+               OPEN OUTPUT JOB-LOG-FILE
+           END-IF
+           PERFORM JOBBNR-STAMP-DATE-TIME
+           MOVE JOB-NAME-LIT TO JL-JOB-NAME
+           MOVE "END"            TO JL-EVENT
+           MOVE WS-JOB-LOG-DATE-DISPLAY TO JL-RUN-DATE
+           MOVE WS-JOB-LOG-TIME-DISPLAY TO JL-RUN-TIME
+           WRITE JOB-LOG-RECORD
+           DISPLAY JOB-NAME-LIT " ENDED   " WS-JOB-LOG-DATE-DISPLAY
+               " " WS-JOB-LOG-TIME-DISPLAY
+           CLOSE JOB-LOG-FILE
+           .
+
+       JOBBNR-STAMP-DATE-TIME.
+           ACCEPT WS-JLDT-DATE8 FROM DATE YYYYMMDD
+           ACCEPT WS-JLDT-TIME8 FROM TIME
+           STRING WS-JLDT-YYYY "-" WS-JLDT-MM "-" WS-JLDT-DD
+               DELIMITED BY SIZE INTO WS-JOB-LOG-DATE-DISPLAY
+           STRING WS-JLDT-HH ":" WS-JLDT-MIN ":" WS-JLDT-SEC
+               DELIMITED BY SIZE INTO WS-JOB-LOG-TIME-DISPLAY
+           .
