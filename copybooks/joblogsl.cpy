@@ -0,0 +1,5 @@
+      *> Shared job-start/job-end log file, one record per batch
+      *> job start or end, appended to across every job that runs.
+           SELECT JOB-LOG-FILE ASSIGN TO "JOBLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-LOG-STATUS.
