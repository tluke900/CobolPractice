@@ -0,0 +1,83 @@
+       identification division.
+       program-id. BATCHDRV.
+
+      *> Modification history:
+      *> 2026-08-08 - new program.  CALLs the bird-master, payroll,
+      *>              sales and species-name jobs in sequence as one
+      *>              nightly batch chain, checking RETURN-CODE after
+      *>              each step so a failed step stops the run instead
+      *>              of the next job running against bad prior output.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy joblogsl.
+
+       data division.
+       file section.
+           copy joblogfd.
+
+       working-storage section.
+           copy joblogws.
+
+       01  ws-step-name                  pic X(10).
+       01  ws-step-return-code           pic S9(4) comp.
+       01  ws-batch-failed-switch        pic X value "N".
+           88  ws-batch-failed             value "Y".
+
+       procedure division.
+       main-logic.
+           perform JOBBNR-WRITE-START
+
+           move "LEVELNUM" to ws-step-name
+           call "LEVELNUM"
+           move return-code to ws-step-return-code
+           perform check-step-return-code
+
+           if not ws-batch-failed
+               move "DATATYPES" to ws-step-name
+               call "DATATYPES"
+               move return-code to ws-step-return-code
+               perform check-step-return-code
+           end-if
+
+           if not ws-batch-failed
+               move "COMPFUNC" to ws-step-name
+               call "COMPFUNC"
+               move return-code to ws-step-return-code
+               perform check-step-return-code
+           end-if
+
+           if not ws-batch-failed
+               move "STRINGS" to ws-step-name
+               call "STRINGS"
+               move return-code to ws-step-return-code
+               perform check-step-return-code
+           end-if
+
+           if ws-batch-failed
+               display "NIGHTLY BATCH CHAIN FAILED - SEE STEP ABOVE"
+               move 1 to return-code
+           else
+               display "NIGHTLY BATCH CHAIN COMPLETED SUCCESSFULLY"
+               move 0 to return-code
+           end-if
+
+           perform JOBBNR-WRITE-END
+           goback
+           .
+
+      *> A non-zero RETURN-CODE from the step just CALLed stops the
+      *> rest of the chain from running against a step that didn't
+      *> complete cleanly.
+       check-step-return-code.
+           if ws-step-return-code = 0
+               display ws-step-name " STEP COMPLETED OK"
+           else
+               display ws-step-name " STEP FAILED - RETURN-CODE "
+                   ws-step-return-code
+               set ws-batch-failed to true
+           end-if
+           .
+
+           copy jobbnr replacing ==JOB-NAME-LIT== by =="BATCHDRV"==.
