@@ -1,17 +1,218 @@
+       identification division.
+       program-id. STRINGS.
+
+      *> Modification history:
+      *> 2026-08-08 - unstring now captures an optional third token so
+      *>              trinomial (bm-subspecies) scientific names are not
+      *>              silently truncated to bm-genus/bm-species.
+      *> 2026-08-08 - unstring is tallied; a name that does not split
+      *>              into at least bm-genus and bm-species is logged to
+      *>              an exception file instead of leaving bm-species
+      *>              blank with no trace.
+      *> 2026-08-08 - added a citation builder that strings bm-genus,
+      *>              bm-species and an author/year field back into a
+      *>              formatted citation.
+      *> 2026-08-08 - terminates via GOBACK instead of STOP RUN so this
+      *>              program can also run as a step CALLed from the
+      *>              nightly batch driver.
+      *> 2026-08-08 - now uses the shared BIRD-MASTER-RECORD copybook
+      *>              instead of its own local bird group, so this
+      *>              program and level-Number.cbl agree on one record
+      *>              layout for a bm-species.
+      *> 2026-08-08 - a name with more than three tokens now also logs
+      *>              to the exception file, instead of only DISPLAYing
+      *>              the UNSTRING overflow to a console nobody watches
+      *>              on an unattended run.
+      *> 2026-08-08 - unstrings FUNCTION TRIM of bm-scientific-name
+      *>              instead of the raw fixed X(30) field, so trailing
+      *>              padding no longer generates spurious delimited
+      *>              tokens and false UNSTRING OVERFLOW hits.
+      *> 2026-08-09 - bm-genus/bm-species/bm-subspecies widened to a
+      *>              realistic X(20), and the unstring now lands in
+      *>              X(30) work fields first so a token too long for
+      *>              those receiving fields is logged as a malformed
+      *>              name instead of being silently truncated by the
+      *>              UNSTRING (e.g. "carolinensis" losing its last two
+      *>              characters into a field that was only X(10)).
+      *> 2026-08-09 - open-exception-log now sets
+      *>              ws-program-return-code (moved to RETURN-CODE at
+      *>              GOBACK) on an unexpected BIRD-PARSE-EXCEPTION-
+      *>              FILE open status, instead of always returning 0
+      *>              regardless of what happened.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy joblogsl.
+           select bird-parse-exception-file assign to "BIRDPEXC.TXT"
+               organization is line sequential
+               file status is ws-bird-parse-exception-status.
+
+       data division.
+       file section.
+           copy joblogfd.
+
+       fd  bird-parse-exception-file.
+       01  bird-parse-exception-line     pic X(80).
+
        working-storage section.
-       01  bird.
-           05 genus                    pic X(10).
-           05 species                  pic X(10).
-           05 scientific-name          pic X(20).
+           copy joblogws.
+
+       01  ws-bird-parse-exception-status pic XX.
+
+           copy birdrec.
+
+       01  citation-author              pic X(20) value "Linnaeus".
+       01  citation-pub-year            pic 9(4) value 1758.
+       01  full-citation                pic X(60).
+
+       01  ws-token-count               pic 9.
+       01  ws-parse-switch              pic X.
+           88  ws-parse-valid             value "Y".
+           88  ws-parse-invalid           value "N".
+       01  ws-unstring-overflow-switch  pic X.
+           88  ws-unstring-overflow       value "Y".
+           88  ws-unstring-not-overflow   value "N".
+       01  ws-token-too-long-switch     pic X.
+           88  ws-token-too-long          value "Y".
+           88  ws-token-not-too-long      value "N".
+
+      *> Unstrung into fields as wide as bm-scientific-name itself, so
+      *> a token longer than bm-genus/bm-species/bm-subspecies can be
+      *> detected (and logged) rather than silently truncated by the
+      *> receiving field.
+       01  ws-genus-raw                 pic X(30).
+       01  ws-species-raw               pic X(30).
+       01  ws-subspecies-raw            pic X(30).
+
+       01  ws-sample-names.
+           05  filler                   pic X(30)
+               value "Erithacus rubecula".
+           05  filler                   pic X(30)
+               value "Junco hyemalis carolinensis".
+           05  filler                   pic X(30)
+               value "Passeridae".
+       01  ws-sample-names-r redefines ws-sample-names.
+           05  ws-sample-name           pic X(30) occurs 3 times.
+       01  ws-sample-idx                pic 9.
+
+      *> Non-zero once a hard failure (e.g. the exception log won't
+      *> open) has been detected, so the driver's step check has
+      *> something real to catch instead of RETURN-CODE always being 0.
+       01  ws-program-return-code       pic 9(4) value 0.
 
        procedure division.
-           move "Erithacus rubecula" to scientific-name
-           unstring scientific-name
-               delimited by space
-               into genus species
+       main-logic.
+           perform JOBBNR-WRITE-START
+           perform open-exception-log
+
+           if ws-program-return-code = 0
+               perform varying ws-sample-idx from 1 by 1
+                       until ws-sample-idx > 3
+                   move ws-sample-name(ws-sample-idx)
+                       to bm-scientific-name
+                   perform parse-bm-scientific-name
+               end-perform
+
+               move "Erithacus rubecula" to bm-scientific-name
+               perform parse-bm-scientific-name
+               perform build-citation
+               display "Citation: " full-citation
+
+               perform close-exception-log
+           end-if
+
+           perform JOBBNR-WRITE-END
+           move ws-program-return-code to return-code
+           goback
+           .
+
+      *> Splits bm-scientific-name into bm-genus, bm-species and (when
+      *> present) bm-subspecies.  Tallying the tokens actually unstrung
+      *> lets a malformed name - one with no space delimiter at all - be
+      *> caught and logged instead of silently leaving bm-species blank.
+       parse-bm-scientific-name.
+           move spaces to bm-genus bm-species bm-subspecies
+           move spaces to ws-genus-raw ws-species-raw ws-subspecies-raw
+           move 0 to ws-token-count
+           set ws-unstring-not-overflow to true
+           set ws-token-not-too-long to true
+           unstring function trim(bm-scientific-name) delimited by space
+               into ws-genus-raw ws-species-raw ws-subspecies-raw
+               tallying in ws-token-count
+               on overflow
+                   set ws-unstring-overflow to true
+                   display "UNSTRING OVERFLOW ON: " bm-scientific-name
            end-unstring
-           display "Genus: " genus
-           display "Species: " species
 
-           stop run
-           .
\ No newline at end of file
+           if function length(function trim(ws-genus-raw))
+                   > length of bm-genus
+               or function length(function trim(ws-species-raw))
+                   > length of bm-species
+               or function length(function trim(ws-subspecies-raw))
+                   > length of bm-subspecies
+               set ws-token-too-long to true
+               display "TOKEN TOO LONG FOR BM-GENUS/SPECIES/SUBSPECIES "
+                   "ON: " bm-scientific-name
+           end-if
+
+           if ws-token-count < 2 or ws-unstring-overflow
+                   or ws-token-too-long
+               set ws-parse-invalid to true
+               perform log-parse-exception
+           else
+               set ws-parse-valid to true
+               move ws-genus-raw to bm-genus
+               move ws-species-raw to bm-species
+               move ws-subspecies-raw to bm-subspecies
+               display "Genus: " bm-genus
+               display "Species: " bm-species
+               if bm-subspecies not = spaces
+                   display "Subspecies: " bm-subspecies
+               end-if
+           end-if
+           .
+
+       open-exception-log.
+           open output bird-parse-exception-file
+           if ws-bird-parse-exception-status not = "00"
+               display "BIRD-PARSE-EXCEPTION-FILE OPEN FAILED - STATUS "
+                   ws-bird-parse-exception-status
+               move 16 to ws-program-return-code
+           else
+               move "SCIENTIFIC NAMES THAT FAILED TO PARSE"
+                   to bird-parse-exception-line
+               write bird-parse-exception-line
+           end-if
+           .
+
+       log-parse-exception.
+           move spaces to bird-parse-exception-line
+           string "MALFORMED SCIENTIFIC NAME: " delimited by size
+                   bm-scientific-name delimited by size
+               into bird-parse-exception-line
+           write bird-parse-exception-line
+           display bird-parse-exception-line
+           .
+
+       close-exception-log.
+           close bird-parse-exception-file
+           .
+
+      *> Reverses the split: strings bm-genus, bm-species and an
+      *> author/year field back into the published formal citation
+      *> format, e.g. "Erithacus rubecula (Linnaeus, 1758)".
+       build-citation.
+           move spaces to full-citation
+           string bm-genus delimited by space
+                   " " delimited by size
+                   bm-species delimited by space
+                   " (" delimited by size
+                   citation-author delimited by space
+                   ", " delimited by size
+                   citation-pub-year delimited by size
+                   ")" delimited by size
+               into full-citation
+           .
+
+           copy jobbnr replacing ==JOB-NAME-LIT== by =="STRINGS"==.
