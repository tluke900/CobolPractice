@@ -1,21 +1,693 @@
+       identification division.
+       program-id. COMPFUNC.
+
+      *> Modification history:
+      *> 2026-08-08 - vat is now looked up from VAT-RATE-TABLE by
+      *>              effective date instead of a hardcoded constant,
+      *>              so a rate change is a data change, not a
+      *>              recompile.
+      *> 2026-08-08 - daily-sales is now summed from the day's real
+      *>              SALES-TRANS-FILE transactions instead of a
+      *>              hardcoded constant; weekly/monthly/yearly-sales
+      *>              are accumulated from the real daily totals
+      *>              (carried in PERIOD-TOTALS-FILE) instead of being
+      *>              computed by multiplying/dividing a single day.
+      *> 2026-08-08 - period-totals-record now carries a last-
+      *>              completed-date checkpoint, so a rerun for a day
+      *>              already rolled up does not double-count it and
+      *>              a crash mid-week only costs that one day.
+      *> 2026-08-08 - added a monthly reconciliation report comparing
+      *>              the real accumulated monthly-sales against the
+      *>              yearly-sales / 12 estimate, flagging variance
+      *>              over the approved threshold.
+      *> 2026-08-08 - each sales transaction now carries its own VAT
+      *>              rate code, so standard, reduced and zero-rated
+      *>              lines are net-of-vat correctly instead of one
+      *>              rate being applied to the whole day.
+      *> 2026-08-08 - year-to-date sales are now archived to a prior-
+      *>              year file at year rollover, and every run reports
+      *>              this year's YTD against that prior-year figure.
+      *> 2026-08-08 - terminates via GOBACK instead of STOP RUN so this
+      *>              program can also run as a step CALLed from the
+      *>              nightly batch driver.
+      *> 2026-08-08 - added a close-of-day summary page totaling gross,
+      *>              vat and net sales for the day/week/month/year, so
+      *>              this now stands as the summary page for the
+      *>              scheduled nightly batch run instead of the four
+      *>              DISPLAY lines someone had to read off a screen.
+      *> 2026-08-08 - period-totals-record now also carries a week-
+      *>              start date and a YYYYMM month, so weekly-sales
+      *>              and monthly-sales reset at their own boundary
+      *>              instead of only resetting at year-end and
+      *>              silently becoming a year-to-date figure.
+      *> 2026-08-08 - a missing SALESTRN.TXT (nothing fed upstream yet)
+      *>              is now treated as zero transactions for the day
+      *>              instead of aborting the run on the following READ.
+      *> 2026-08-08 - a day with no SALESTRN.TXT present is no longer
+      *>              checkpointed as rolled up, so a same-day rerun
+      *>              once the file lands still processes it instead of
+      *>              being permanently skipped with zero sales.
+      *> 2026-08-09 - VAT-RATE-TABLE is now loaded from a real
+      *>              VAT-RATE-FILE (VATRATE.DAT), seeded once if the
+      *>              file doesn't exist yet, instead of being built
+      *>              from literal MOVEs every run - a rate change is
+      *>              now a data change to that file, not a recompile.
+      *> 2026-08-09 - lookup-vat-rate now tracks the effective date of
+      *>              the best match found and only replaces it with a
+      *>              later one, instead of relying on VATRATE.DAT
+      *>              happening to list entries for a code in ascending
+      *>              effective-date order.
+      *> 2026-08-09 - process-sales-transactions now sets a non-zero
+      *>              RETURN-CODE on an unexpected SALES-TRANS-FILE
+      *>              open status (anything other than "00" or the
+      *>              already-handled "35"), so a real I/O failure
+      *>              stops the batch chain instead of the run
+      *>              continuing as if nothing happened.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy joblogsl.
+           select sales-trans-file assign to "SALESTRN.TXT"
+               organization is line sequential
+               file status is ws-sales-trans-status.
+           select period-totals-file assign to "PERIODTL.TXT"
+               organization is line sequential
+               file status is ws-period-totals-status.
+           select reconciliation-report-file assign to "RECONCIL.TXT"
+               organization is line sequential
+               file status is ws-reconciliation-status.
+           select prior-year-file assign to "PRIORYR.TXT"
+               organization is line sequential
+               file status is ws-prior-year-status.
+           select sales-summary-file assign to "SALESSUM.TXT"
+               organization is line sequential
+               file status is ws-sales-summary-status.
+           select vat-rate-file assign to "VATRATE.DAT"
+               organization is line sequential
+               file status is ws-vat-rate-file-status.
+
+       data division.
+       file section.
+           copy joblogfd.
+
+       fd  sales-trans-file.
+       01  sales-trans-record.
+           05  st-trans-date              pic 9(8).
+           05  st-amount                  pic 9(7).
+           05  st-rate-code               pic X(2).
+
+       fd  period-totals-file.
+       01  period-totals-record.
+           05  pt-last-completed-date     pic 9(8).
+           05  pt-week-to-date-sales      pic 9(9).
+           05  pt-month-to-date-sales     pic 9(9).
+           05  pt-year-to-date-sales      pic 9(9).
+           05  pt-year                    pic 9(4).
+           05  pt-week-to-date-vat        pic 9(9).
+           05  pt-month-to-date-vat       pic 9(9).
+           05  pt-year-to-date-vat        pic 9(9).
+           05  pt-week-start-date         pic 9(8).
+           05  pt-month                   pic 9(6).
+
+       fd  reconciliation-report-file.
+       01  reconciliation-report-line    pic X(80).
+
+       fd  prior-year-file.
+       01  prior-year-record.
+           05  py-year                    pic 9(4).
+           05  py-year-to-date-sales      pic 9(9).
+
+       fd  sales-summary-file.
+       01  sales-summary-line            pic X(80).
+
+       fd  vat-rate-file.
+       01  vat-rate-file-record.
+           05  vrf-rate-code              pic X(2).
+           05  vrf-effective-date         pic 9(8).
+           05  vrf-rate                   pic 9V999.
+
        working-storage section.
-       01  vat     pic 9V9 comp-5 value 0.2.
-       
+           copy joblogws.
+           copy vatrate.
+
+       01  ws-sales-trans-status         pic XX.
+       01  ws-period-totals-status       pic XX.
+       01  ws-reconciliation-status      pic XX.
+       01  ws-prior-year-status          pic XX.
+       01  ws-sales-summary-status       pic XX.
+       01  ws-vat-rate-file-status       pic XX.
+       01  ws-sales-trans-eof-switch     pic X.
+           88  ws-sales-trans-eof          value "Y".
+           88  ws-sales-trans-not-eof      value "N".
+       01  ws-sales-trans-found-switch   pic X.
+           88  ws-sales-trans-found        value "Y".
+           88  ws-sales-trans-not-found    value "N".
+
+       01  daily-sales                   pic 9(9) comp value 0.
+       01  weekly-sales                  pic 9(9) comp.
+       01  monthly-sales                 pic 9(9) comp.
+       01  yearly-sales                  pic 9(9) comp.
+
+       01  daily-vat-amount              pic 9(9) comp value 0.
+       01  weekly-vat-amount             pic 9(9) comp.
+       01  monthly-vat-amount            pic 9(9) comp.
+       01  yearly-vat-amount             pic 9(9) comp.
+       01  ws-line-vat-amount            pic 9(9) comp.
+       01  ws-daily-gross-sales          pic 9(9) comp.
+       01  ws-weekly-gross-sales         pic 9(9) comp.
+       01  ws-monthly-gross-sales        pic 9(9) comp.
+       01  ws-yearly-gross-sales         pic 9(9) comp.
+
+       01  ws-summary-label              pic X(5).
+       01  ws-summary-gross-arg          pic 9(9) comp.
+       01  ws-summary-vat-arg            pic 9(9) comp.
+       01  ws-summary-net-arg            pic 9(9) comp.
+       01  ws-summary-gross-disp         pic ZZZ,ZZZ,ZZ9.
+       01  ws-summary-vat-disp           pic ZZZ,ZZZ,ZZ9.
+       01  ws-summary-net-disp           pic ZZZ,ZZZ,ZZ9.
+
+       01  ws-run-date                   pic 9(8).
+       01  ws-run-date-r redefines ws-run-date.
+           05  ws-run-year                pic 9(4).
+           05  ws-run-month-part          pic 9(2).
+           05  filler                     pic 9(2).
+       01  ws-run-month                  pic 9(6).
+       01  ws-tracked-month              pic 9(6) value 0.
+       01  ws-day-integer                pic 9(8) comp.
+       01  ws-day-of-week                pic 9.
+       01  ws-week-start-integer         pic 9(8) comp.
+       01  ws-run-week-start             pic 9(8).
+       01  ws-tracked-week-start         pic 9(8) value 0.
+       01  ws-lookup-date                pic 9(8).
+       01  ws-lookup-rate-code           pic X(2).
+       01  ws-vat-rate                   pic 9V999 comp-5.
+       01  ws-best-effective-date        pic 9(8).
+       01  ws-line-net-amount            pic 9(9) comp.
+       01  ws-last-completed-date        pic 9(8) value 0.
+       01  ws-tracked-year               pic 9(4) value 0.
+       01  ws-prior-year-to-date-sales   pic 9(9) value 0.
+       01  ws-prior-year                 pic 9(4) value 0.
+       01  ws-ytd-variance               pic S9(9) comp.
+       01  ws-yearly-sales-disp          pic ZZZ,ZZZ,ZZ9.
+       01  ws-prior-year-to-date-sales-disp
+                                         pic ZZZ,ZZZ,ZZ9.
+       01  ws-prior-year-disp            pic 9(4).
+
+       01  ws-estimated-monthly-sales    pic 9(9) comp.
+       01  ws-monthly-variance           pic S9(9) comp.
+       01  ws-monthly-variance-pct       pic 9(3)V99 comp-5.
+       01  ws-variance-threshold-pct     pic 9(3)V99 value 5.00.
+       01  ws-monthly-sales-disp         pic ZZZ,ZZZ,ZZ9.
+       01  ws-estimated-monthly-sales-disp
+                                         pic ZZZ,ZZZ,ZZ9.
+       01  ws-monthly-variance-pct-disp  pic ZZ9.99.
+       01  ws-variance-threshold-pct-disp
+                                         pic ZZ9.99.
+
+      *> Non-zero once a hard failure (e.g. an unexpected SALES-TRANS-
+      *> FILE open status) has been detected, so the driver's step
+      *> check has something real to catch instead of RETURN-CODE
+      *> always being 0.
+       01  ws-program-return-code        pic 9(4) value 0.
+
        procedure division.
-           declare daily-sales as binary-long = 1000
-           declare weekly-sales as binary-long
-           declare monthly-sales as binary-long
-           declare yearly-sales as binary-long
+       main-logic.
+           perform JOBBNR-WRITE-START
+           perform initialize-vat-rate-table
+           accept ws-run-date from date yyyymmdd
+           perform compute-run-week-and-month
 
-           compute daily-sales = daily-sales - (daily-sales * vat)
-           compute weekly-sales = daily-sales * 7
-           compute yearly-sales = weekly-sales * 52
-           compute monthly-sales = yearly-sales / 12
+           perform load-period-totals
+           if ws-tracked-year not = 0
+                   and ws-tracked-year not = ws-run-year
+               perform archive-year-rollover
+           end-if
+           if ws-tracked-week-start not = 0
+                   and ws-tracked-week-start not = ws-run-week-start
+               perform archive-week-rollover
+           end-if
+           if ws-tracked-month not = 0
+                   and ws-tracked-month not = ws-run-month
+               perform archive-month-rollover
+           end-if
+           perform load-prior-year
+
+           if ws-last-completed-date = ws-run-date
+               display "DAY " ws-run-date
+                   " ALREADY ROLLED UP - RESTART SKIPS RE-ADDING IT"
+               move 0 to daily-sales daily-vat-amount
+           else
+               perform process-sales-transactions
+               if ws-sales-trans-not-found
+                   display "DAY " ws-run-date " NOT CHECKPOINTED - "
+                       "RERUN ONCE THE FILE LANDS"
+               else
+                   add daily-sales to weekly-sales
+                   add daily-sales to monthly-sales
+                   add daily-sales to yearly-sales
+                   add daily-vat-amount to weekly-vat-amount
+                   add daily-vat-amount to monthly-vat-amount
+                   add daily-vat-amount to yearly-vat-amount
+                   move ws-run-date to ws-last-completed-date
+                   perform save-period-totals
+               end-if
+           end-if
 
            display daily-sales
            display weekly-sales
            display monthly-sales
            display yearly-sales
 
-           stop run
-           .
\ No newline at end of file
+           perform produce-reconciliation-report
+           perform produce-ytd-comparison-report
+           perform produce-sales-summary-report
+
+           perform JOBBNR-WRITE-END
+           move ws-program-return-code to return-code
+           goback
+           .
+
+      *> Nets each transaction of vat individually, using the rate in
+      *> force for that transaction's own rate code and date, then
+      *> sums the net amounts into daily-sales.  Standard, reduced and
+      *> zero-rated lines on the same day are handled correctly this
+      *> way, where a single day-level rate could not.
+       process-sales-transactions.
+           move 0 to daily-sales daily-vat-amount
+           set ws-sales-trans-not-eof to true
+           open input sales-trans-file
+           evaluate ws-sales-trans-status
+               when "35"
+                   display
+                       "SALESTRN.TXT NOT FOUND - NO TRANSACTIONS TODAY"
+                   set ws-sales-trans-eof to true
+                   set ws-sales-trans-not-found to true
+               when "00"
+                   set ws-sales-trans-found to true
+                   perform until ws-sales-trans-eof
+                       read sales-trans-file
+                           at end
+                           set ws-sales-trans-eof to true
+                           not at end
+                           move st-rate-code to ws-lookup-rate-code
+                           move st-trans-date to ws-lookup-date
+                           perform lookup-vat-rate
+                           compute ws-line-vat-amount rounded =
+                               st-amount * ws-vat-rate
+                           compute ws-line-net-amount =
+                               st-amount - ws-line-vat-amount
+                           add ws-line-net-amount to daily-sales
+                           add ws-line-vat-amount to daily-vat-amount
+                       end-read
+                   end-perform
+                   close sales-trans-file
+               when other
+                   display "SALESTRN.TXT OPEN FAILED - STATUS "
+                       ws-sales-trans-status
+                   set ws-sales-trans-eof to true
+                   set ws-sales-trans-not-found to true
+                   move 16 to ws-program-return-code
+           end-evaluate
+           .
+
+      *> Reads the running week/month/year totals carried forward
+      *> from prior runs, so weekly/monthly/yearly-sales are a real
+      *> accumulation of daily totals rather than a multiply/divide
+      *> estimate off a single day.
+       load-period-totals.
+           move 0 to weekly-sales monthly-sales yearly-sales
+           move 0 to weekly-vat-amount monthly-vat-amount
+               yearly-vat-amount
+           move 0 to ws-last-completed-date
+           move 0 to ws-tracked-year
+           move 0 to ws-tracked-week-start
+           move 0 to ws-tracked-month
+           open input period-totals-file
+           if ws-period-totals-status = "00"
+               read period-totals-file
+                   at end
+                       continue
+                   not at end
+                       move pt-last-completed-date
+                           to ws-last-completed-date
+                       move pt-week-to-date-sales to weekly-sales
+                       move pt-month-to-date-sales to monthly-sales
+                       move pt-year-to-date-sales to yearly-sales
+                       move pt-year to ws-tracked-year
+                       move pt-week-to-date-vat to weekly-vat-amount
+                       move pt-month-to-date-vat to monthly-vat-amount
+                       move pt-year-to-date-vat to yearly-vat-amount
+                       move pt-week-start-date to ws-tracked-week-start
+                       move pt-month to ws-tracked-month
+               end-read
+               close period-totals-file
+           end-if
+           .
+
+      *> Derives this run's ISO-style week-start date (the Monday on
+      *> or before ws-run-date) and YYYYMM month, so a week or month
+      *> boundary crossing can be detected the same way
+      *> archive-year-rollover already detects a year crossing.
+       compute-run-week-and-month.
+           compute ws-day-integer =
+               function integer-of-date(ws-run-date)
+           compute ws-day-of-week =
+               function mod(ws-day-integer - 1, 7)
+           compute ws-week-start-integer =
+               ws-day-integer - ws-day-of-week
+           compute ws-run-week-start =
+               function date-of-integer(ws-week-start-integer)
+           move ws-run-year to ws-run-month(1:4)
+           move ws-run-month-part to ws-run-month(5:2)
+           .
+
+      *> Reads the most recently archived prior-year snapshot, if any,
+      *> for the YTD-vs-prior-year comparison report.
+       load-prior-year.
+           move 0 to ws-prior-year ws-prior-year-to-date-sales
+           open input prior-year-file
+           if ws-prior-year-status = "00"
+               perform until ws-prior-year-status not = "00"
+                   read prior-year-file
+                       at end
+                           move "10" to ws-prior-year-status
+                       not at end
+                           move py-year to ws-prior-year
+                           move py-year-to-date-sales
+                               to ws-prior-year-to-date-sales
+                   end-read
+               end-perform
+               close prior-year-file
+           end-if
+           .
+
+      *> Called when the run date's year no longer matches the year
+      *> the running totals belong to.  Archives the outgoing year's
+      *> final year-to-date figure for next year's comparison report,
+      *> then resets the running totals so the new year starts clean.
+       archive-year-rollover.
+           move ws-tracked-year to py-year
+           move yearly-sales to py-year-to-date-sales
+           open extend prior-year-file
+           if ws-prior-year-status = "35"
+               open output prior-year-file
+           end-if
+           write prior-year-record
+           close prior-year-file
+
+           move 0 to yearly-sales yearly-vat-amount
+           move 0 to ws-last-completed-date
+           .
+
+      *> Fires when this run's week-start date no longer matches the
+      *> week the running weekly totals belong to, so weekly-sales
+      *> stops silently accumulating into a year-long running total.
+       archive-week-rollover.
+           move 0 to weekly-sales weekly-vat-amount
+           .
+
+      *> Fires when this run's YYYYMM no longer matches the month the
+      *> running monthly totals belong to, so monthly-sales reflects
+      *> the current month instead of the whole year.
+       archive-month-rollover.
+           move 0 to monthly-sales monthly-vat-amount
+           .
+
+      *> Written only after a day's roll-up completes fully, so a
+      *> restart never has to re-derive more than the current day.
+       save-period-totals.
+           move ws-last-completed-date to pt-last-completed-date
+           move weekly-sales to pt-week-to-date-sales
+           move monthly-sales to pt-month-to-date-sales
+           move yearly-sales to pt-year-to-date-sales
+           move ws-run-year to pt-year
+           move weekly-vat-amount to pt-week-to-date-vat
+           move monthly-vat-amount to pt-month-to-date-vat
+           move yearly-vat-amount to pt-year-to-date-vat
+           move ws-run-week-start to pt-week-start-date
+           move ws-run-month to pt-month
+           open output period-totals-file
+           write period-totals-record
+           close period-totals-file
+           .
+
+      *> Loads VAT-RATE-TABLE from VAT-RATE-FILE, so a rate change
+      *> is made by editing VATRATE.DAT, not this program.  The first
+      *> time the file doesn't exist yet, it is seeded with the rates
+      *> in force when the table lookup was built, then read back the
+      *> same way as any other run.
+       initialize-vat-rate-table.
+           move 0 to vat-rate-entry-count
+           open input vat-rate-file
+           if ws-vat-rate-file-status = "35"
+               perform seed-vat-rate-file
+               open input vat-rate-file
+           end-if
+           if ws-vat-rate-file-status = "00"
+               perform until ws-vat-rate-file-status not = "00"
+                   read vat-rate-file
+                       at end
+                           move "10" to ws-vat-rate-file-status
+                       not at end
+                           perform load-vat-rate-entry
+                   end-read
+               end-perform
+               close vat-rate-file
+           end-if
+           .
+
+      *> Copies one VAT-RATE-FILE record into VAT-RATE-TABLE, guarding
+      *> against overflow past the table's 20-entry limit the same way
+      *> add-population-trend-entry guards its OCCURS table.
+       load-vat-rate-entry.
+           if vat-rate-entry-count >= 20
+               display "VAT-RATE-TABLE FULL - ENTRY DROPPED: "
+                   vrf-rate-code " " vrf-effective-date
+           else
+               add 1 to vat-rate-entry-count
+               move vrf-rate-code to
+                   vrt-rate-code(vat-rate-entry-count)
+               move vrf-effective-date to
+                   vrt-effective-date(vat-rate-entry-count)
+               move vrf-rate to vrt-rate(vat-rate-entry-count)
+           end-if
+           .
+
+      *> One-time seed, written only the first time VATRATE.DAT does
+      *> not exist yet.  Each entry is the rate that took effect on
+      *> VRF-EFFECTIVE-DATE for its VRF-RATE-CODE, and applies until
+      *> the next later effective date on file for that same code.
+      *> "ST" is the standard rate, "RD" a reduced rate, "ZR" the zero
+      *> rate.  A rate change from here on is made by editing this
+      *> file, not by recompiling this program.
+       seed-vat-rate-file.
+           open output vat-rate-file
+           move "ST" to vrf-rate-code
+           move 20080101 to vrf-effective-date
+           move 0.175    to vrf-rate
+           write vat-rate-file-record
+           move "ST" to vrf-rate-code
+           move 20110104 to vrf-effective-date
+           move 0.200    to vrf-rate
+           write vat-rate-file-record
+           move "RD" to vrf-rate-code
+           move 20080101 to vrf-effective-date
+           move 0.050    to vrf-rate
+           write vat-rate-file-record
+           move "ZR" to vrf-rate-code
+           move 20080101 to vrf-effective-date
+           move 0.000    to vrf-rate
+           write vat-rate-file-record
+           close vat-rate-file
+           .
+
+      *> Compares the real accumulated monthly-sales against a plain
+      *> yearly-sales / 12 estimate, and flags the run when the two
+      *> disagree by more than the approved threshold - a rough gauge
+      *> of whether the year is trending seasonally uneven.
+       produce-reconciliation-report.
+           compute ws-estimated-monthly-sales rounded =
+               yearly-sales / 12
+           compute ws-monthly-variance =
+               monthly-sales - ws-estimated-monthly-sales
+           if ws-estimated-monthly-sales = 0
+               move 0 to ws-monthly-variance-pct
+           else
+               compute ws-monthly-variance-pct rounded =
+                   (function abs(ws-monthly-variance) * 100) /
+                       ws-estimated-monthly-sales
+           end-if
+
+           move monthly-sales to ws-monthly-sales-disp
+           move ws-estimated-monthly-sales
+               to ws-estimated-monthly-sales-disp
+           move ws-monthly-variance-pct to ws-monthly-variance-pct-disp
+           move ws-variance-threshold-pct
+               to ws-variance-threshold-pct-disp
+
+           open output reconciliation-report-file
+           move "MONTHLY SALES RECONCILIATION" to
+               reconciliation-report-line
+           write reconciliation-report-line
+           move spaces to reconciliation-report-line
+           string "ACTUAL MONTHLY-SALES:    " delimited by size
+                   ws-monthly-sales-disp delimited by size
+               into reconciliation-report-line
+           write reconciliation-report-line
+           move spaces to reconciliation-report-line
+           string "ESTIMATED (YEARLY/12):   " delimited by size
+                   ws-estimated-monthly-sales-disp delimited by size
+               into reconciliation-report-line
+           write reconciliation-report-line
+           move spaces to reconciliation-report-line
+           if ws-monthly-variance-pct > ws-variance-threshold-pct
+               string "VARIANCE " delimited by size
+                       ws-monthly-variance-pct-disp delimited by size
+                       "% EXCEEDS THRESHOLD "
+                           delimited by size
+                       ws-variance-threshold-pct-disp delimited by size
+                       "%"
+                           delimited by size
+                   into reconciliation-report-line
+           else
+               string "VARIANCE " delimited by size
+                       ws-monthly-variance-pct-disp delimited by size
+                       "% WITHIN THRESHOLD "
+                           delimited by size
+                       ws-variance-threshold-pct-disp delimited by size
+                       "%"
+                           delimited by size
+                   into reconciliation-report-line
+           end-if
+           write reconciliation-report-line
+           display reconciliation-report-line
+           close reconciliation-report-file
+           .
+
+      *> Compares this year's running year-to-date sales against the
+      *> prior year's final year-to-date figure, if one has been
+      *> archived yet.  Reported on the reconciliation report file so
+      *> both comparisons land in one place for the run.
+       produce-ytd-comparison-report.
+           move yearly-sales to ws-yearly-sales-disp
+           move ws-prior-year-to-date-sales
+               to ws-prior-year-to-date-sales-disp
+           move ws-prior-year to ws-prior-year-disp
+
+           open extend reconciliation-report-file
+           if ws-reconciliation-status = "35"
+               open output reconciliation-report-file
+           end-if
+           move spaces to reconciliation-report-line
+           move "YEAR-TO-DATE VS PRIOR-YEAR"
+               to reconciliation-report-line
+           write reconciliation-report-line
+           move spaces to reconciliation-report-line
+           if ws-prior-year = 0
+               move "NO PRIOR-YEAR FIGURE ARCHIVED YET"
+                   to reconciliation-report-line
+               write reconciliation-report-line
+           else
+               string "THIS YEAR YTD:           " delimited by size
+                       ws-yearly-sales-disp delimited by size
+                   into reconciliation-report-line
+               write reconciliation-report-line
+               move spaces to reconciliation-report-line
+               compute ws-ytd-variance =
+                   yearly-sales - ws-prior-year-to-date-sales
+               string "PRIOR YEAR (" delimited by size
+                       ws-prior-year-disp delimited by size
+                       ") TOTAL:    " delimited by size
+                       ws-prior-year-to-date-sales-disp
+                           delimited by size
+                   into reconciliation-report-line
+               write reconciliation-report-line
+           end-if
+           close reconciliation-report-file
+           .
+
+      *> Close-of-day summary page for the scheduled nightly batch run:
+      *> gross, vat and net sales for each period, with vat broken out
+      *> separately from net instead of the run just DISPLAYing the
+      *> net figures with no breakdown.
+       produce-sales-summary-report.
+           add daily-sales daily-vat-amount giving ws-daily-gross-sales
+           add weekly-sales weekly-vat-amount
+               giving ws-weekly-gross-sales
+           add monthly-sales monthly-vat-amount
+               giving ws-monthly-gross-sales
+           add yearly-sales yearly-vat-amount
+               giving ws-yearly-gross-sales
+
+           open output sales-summary-file
+           move "SALES SUMMARY - GROSS / VAT / NET"
+               to sales-summary-line
+           write sales-summary-line
+
+           move "DAY"   to ws-summary-label
+           move ws-daily-gross-sales to ws-summary-gross-arg
+           move daily-vat-amount to ws-summary-vat-arg
+           move daily-sales to ws-summary-net-arg
+           perform format-and-write-summary-line
+
+           move "WEEK"  to ws-summary-label
+           move ws-weekly-gross-sales to ws-summary-gross-arg
+           move weekly-vat-amount to ws-summary-vat-arg
+           move weekly-sales to ws-summary-net-arg
+           perform format-and-write-summary-line
+
+           move "MONTH" to ws-summary-label
+           move ws-monthly-gross-sales to ws-summary-gross-arg
+           move monthly-vat-amount to ws-summary-vat-arg
+           move monthly-sales to ws-summary-net-arg
+           perform format-and-write-summary-line
+
+           move "YEAR"  to ws-summary-label
+           move ws-yearly-gross-sales to ws-summary-gross-arg
+           move yearly-vat-amount to ws-summary-vat-arg
+           move yearly-sales to ws-summary-net-arg
+           perform format-and-write-summary-line
+
+           close sales-summary-file
+           .
+
+       format-and-write-summary-line.
+           move ws-summary-gross-arg to ws-summary-gross-disp
+           move ws-summary-vat-arg to ws-summary-vat-disp
+           move ws-summary-net-arg to ws-summary-net-disp
+           move spaces to sales-summary-line
+           string ws-summary-label delimited by space
+                   " GROSS=" delimited by size
+                   ws-summary-gross-disp delimited by size
+                   " VAT=" delimited by size
+                   ws-summary-vat-disp delimited by size
+                   " NET=" delimited by size
+                   ws-summary-net-disp delimited by size
+               into sales-summary-line
+           write sales-summary-line
+           display sales-summary-line
+           .
+
+      *> Finds the rate for ws-lookup-rate-code whose effective date is
+      *> the latest one on or before ws-lookup-date.  Tracks the best
+      *> match's own effective date and only replaces it with a later
+      *> one, so the result is correct regardless of what order
+      *> VATRATE.DAT happens to list entries in for a given code.
+       lookup-vat-rate.
+           move 0 to ws-vat-rate
+           move 0 to ws-best-effective-date
+           perform varying vrt-idx from 1 by 1
+                   until vrt-idx > vat-rate-entry-count
+               if vrt-rate-code(vrt-idx) = ws-lookup-rate-code
+                       and vrt-effective-date(vrt-idx) <= ws-lookup-date
+                       and vrt-effective-date(vrt-idx)
+                           > ws-best-effective-date
+                   move vrt-rate(vrt-idx) to ws-vat-rate
+                   move vrt-effective-date(vrt-idx)
+                       to ws-best-effective-date
+               end-if
+           end-perform
+           .
+
+           copy jobbnr replacing ==JOB-NAME-LIT== by =="COMPFUNC"==.
