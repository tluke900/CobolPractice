@@ -1,10 +1,35 @@
+       identification division.
+       program-id. CHAP1ASGN.
+
+      *> Modification history:
+      *> 2026-08-08 - job-start/job-end banner now logs to JOB-LOG-FILE
+      *>              instead of console DISPLAY only.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy joblogsl.
+
+       data division.
+       file section.
+           copy joblogfd.
+
+       working-storage section.
+           copy joblogws.
+
        procedure division.
+           perform JOBBNR-WRITE-START
+
            display "Hello, COBOL World!"
+
+           perform JOBBNR-WRITE-END
            stop run
            .
-           
-           *> If the display statement runs outside of the 4th line, 
-           *> the error message is "Continuation Character Expected."
 
-           *> If the display statment has all spaces removed, it becomes
-           *> a comment and unusable.
\ No newline at end of file
+           copy jobbnr replacing ==JOB-NAME-LIT== by =="CHAP1ASGN"==.
+
+      *> If the display statement runs outside of the 4th line,
+      *> the error message is "Continuation Character Expected."
+
+      *> If the display statment has all spaces removed, it becomes
+      *> a comment and unusable.
