@@ -1,43 +1,714 @@
+       identification division.
+       program-id. LEVELNUM.
+
+      *> Modification history:
+      *> 2026-08-08 - species data now lives on an indexed BIRD-MASTER
+      *>              file (keyed by scientific name) instead of a
+      *>              single hardcoded working-storage record.
+      *> 2026-08-08 - added the species measurement range report,
+      *>              sorted descending by uk-breeding-population.
+      *> 2026-08-08 - added the measurement min/max edit so a record
+      *>              with min greater than max is rejected, not
+      *>              loaded silently.
+      *> 2026-08-08 - added bm-unit-of-measure and a metric/imperial
+      *>              conversion so old banding data (inches/ounces)
+      *>              can be loaded alongside metric records; the
+      *>              range report always prints metric.
+      *> 2026-08-08 - breeding population is now a year-by-year trend
+      *>              table instead of a single snapshot figure; the
+      *>              range report sorts on the latest year on file.
+      *> 2026-08-08 - terminates via GOBACK instead of STOP RUN so this
+      *>              program can also run as a step CALLed from the
+      *>              nightly batch driver.
+      *> 2026-08-08 - added a CSV extract output mode, selected by a
+      *>              command-line parameter, alongside the existing
+      *>              formatted range report.
+      *> 2026-08-08 - added an ACCEPT-driven entry mode so operations
+      *>              staff can key in a new species at a terminal
+      *>              instead of every new species needing a code
+      *>              change.
+      *> 2026-08-08 - the range report/CSV extract can now display in
+      *>              either metric or imperial, selected by an
+      *>              optional second command-line token, instead of
+      *>              always converting to metric.
+      *> 2026-08-08 - widened range-report-line/csv-extract-line and
+      *>              trimmed the name fields in the report line so
+      *>              a full set of measurements no longer truncates.
+      *> 2026-08-08 - CSV header is now one STRINGed line naming all
+      *>              nine columns instead of two separate WRITEs.
+      *> 2026-08-08 - guarded the population trend table against
+      *>              overflow past its 10-entry OCCURS limit.
+      *> 2026-08-09 - the range report / CSV extract now print the
+      *>              full year-by-year population trend, not just the
+      *>              latest year on file - that history was being
+      *>              persisted and never shown to anyone.
+      *> 2026-08-09 - guarded load-range-report-table against overflow
+      *>              past its 200-entry OCCURS limit, the same way
+      *>              add-population-trend-entry already guards its
+      *>              table.
+      *> 2026-08-09 - a failed START (e.g. an empty BIRD-MASTER-FILE)
+      *>              now forces ws-bird-master-status to "10" in the
+      *>              INVALID KEY clause itself, so the following READ
+      *>              NEXT loop cannot be entered against a file with
+      *>              no starting position.
+      *> 2026-08-09 - the range report / CSV extract now move each
+      *>              9(3)V9 measurement through a numeric-edited work
+      *>              field before STRINGing it, so the decimal point
+      *>              actually prints (12.0 was STRINGing as "0120").
+      *> 2026-08-09 - open-bird-master now sets ws-program-return-code
+      *>              (moved to RETURN-CODE at GOBACK) on an unexpected
+      *>              BIRD-MASTER-FILE open status, instead of always
+      *>              returning 0 regardless of what happened - the
+      *>              batch driver's step check had nothing to catch.
+      *> 2026-08-09 - accept-new-species-entry now READs the scientific
+      *>              name first; a species already on file is offered
+      *>              a REWRITE that appends a new year to its
+      *>              population trend table instead of only being
+      *>              rejected with the entry discarded, so a species'
+      *>              trend can actually be refreshed year over year
+      *>              without a recompile.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy joblogsl.
+           select bird-master-file assign to "BIRDMAST.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is bm-scientific-name
+               file status is ws-bird-master-status.
+           select range-report-file assign to "BIRDRPT.TXT"
+               organization is line sequential
+               file status is ws-range-report-status.
+           select csv-extract-file assign to "BIRDRPT.CSV"
+               organization is line sequential
+               file status is ws-csv-extract-status.
+
+       data division.
+       file section.
+           copy joblogfd.
+
+       fd  bird-master-file.
+           copy birdrec.
+
+       fd  range-report-file.
+       01  range-report-line             pic X(300).
+
+       fd  csv-extract-file.
+       01  csv-extract-line              pic X(300).
+
        working-storage section.
-       01  bird.
-           05  ws-name.
-               10 common-name        pic X(30).
-               10 scientific-name    pic X(30).
-           05  measurements.
-               10 ws-length.
-                  15 min             pic 9(3)V9.
-                  15 max             pic 9(3)V9.
-               10 wingspan.
-                  15 min             pic 9(3)V9.
-                  15 max             pic 9(3)V9.
-               10 weight.
-                  15 min             pic 9(3)V9.
-                  15 max             pic 9(3)V9.
-           05 uk-breeding-population pic 9(9).
+           copy joblogws.
+       01  ws-bird-master-status         pic XX.
+       01  ws-range-report-status        pic XX.
+       01  ws-csv-extract-status         pic XX.
+
+       01  ws-output-mode-parm           pic X(40).
+       01  ws-mode-token                 pic X(20).
+       01  ws-report-unit-token          pic X(10).
+       01  ws-output-mode                pic X(6) value "REPORT".
+           88  ws-mode-report              value "REPORT".
+           88  ws-mode-csv                  value "CSV   ".
+           88  ws-mode-entry                value "ENTRY ".
+
+      *> Unit the range report / CSV extract displays measurements in,
+      *> independent of the unit each record is stored in - selected
+      *> by an optional second command-line token (default METRIC).
+       01  ws-report-unit                pic X value "M".
+           88  ws-report-metric            value "M".
+           88  ws-report-imperial          value "I".
+
+       01  ws-entry-unit-parm            pic X.
+       01  ws-entry-confirm-parm         pic X.
+       01  ws-measurement-edit-switch    pic X.
+           88  ws-measurements-valid       value "Y".
+           88  ws-measurements-invalid     value "N".
+       01  ws-cm-per-inch                pic 9V99 value 2.54.
+       01  ws-grams-per-ounce            pic 99V9999 value 28.3495.
+       01  ws-pop-year-arg               pic 9(4).
+       01  ws-pop-count-arg              pic 9(9).
+
+       01  ws-range-report-table.
+           05  ws-range-report-entry occurs 200 times
+                       indexed by ws-rpt-idx.
+               10  ws-rpt-common-name       pic X(30).
+               10  ws-rpt-scientific-name   pic X(30).
+               10  ws-rpt-length-min        pic 9(3)V9.
+               10  ws-rpt-length-max        pic 9(3)V9.
+               10  ws-rpt-wingspan-min      pic 9(3)V9.
+               10  ws-rpt-wingspan-max      pic 9(3)V9.
+               10  ws-rpt-weight-min        pic 9(3)V9.
+               10  ws-rpt-weight-max        pic 9(3)V9.
+               10  ws-rpt-population        pic 9(9).
+               10  ws-rpt-population-trend  pic X(160).
+       01  ws-range-report-count         pic 9(4) value 0.
+       01  ws-range-report-max           pic 9(4) value 200.
+       01  ws-sort-swapped-switch        pic X.
+           88  ws-sort-swapped            value "Y".
+           88  ws-sort-not-swapped        value "N".
+       01  ws-sort-work-entry.
+           05  ws-sort-work-common-name       pic X(30).
+           05  ws-sort-work-scientific-name   pic X(30).
+           05  ws-sort-work-length-min        pic 9(3)V9.
+           05  ws-sort-work-length-max        pic 9(3)V9.
+           05  ws-sort-work-wingspan-min      pic 9(3)V9.
+           05  ws-sort-work-wingspan-max      pic 9(3)V9.
+           05  ws-sort-work-weight-min        pic 9(3)V9.
+           05  ws-sort-work-weight-max        pic 9(3)V9.
+           05  ws-sort-work-population        pic 9(9).
+           05  ws-sort-work-population-trend  pic X(160).
+
+       01  ws-trend-pointer              pic 9(3).
+       01  ws-trend-year-disp            pic 9(4).
+       01  ws-trend-count-disp           pic Z(8)9.
+
+      *> Numeric-edited work fields the report/CSV STRING each
+      *> measurement through, so the decimal point actually prints
+      *> instead of the raw 9(3)V9 digit string (e.g. 0120 for 12.0).
+       01  ws-rpt-length-min-disp        pic ZZ9.9.
+       01  ws-rpt-length-max-disp        pic ZZ9.9.
+       01  ws-rpt-wingspan-min-disp      pic ZZ9.9.
+       01  ws-rpt-wingspan-max-disp      pic ZZ9.9.
+       01  ws-rpt-weight-min-disp        pic ZZ9.9.
+       01  ws-rpt-weight-max-disp        pic ZZ9.9.
+
+      *> Non-zero once a hard failure (e.g. BIRD-MASTER-FILE won't
+      *> open) has been detected, so the driver's step check has
+      *> something real to catch instead of RETURN-CODE always being 0.
+       01  ws-program-return-code        pic 9(4) value 0.
 
        procedure division.
-           move "European Robin" to common-name
-           move "Erithacus rubecula" to scientific-name
-           move 12.0 to min of ws-length
-           move 14.0 to max of ws-length
-           move 20.0 to min of wingspan
-           move 22.0 to max of wingspan
-           move 14.0 to min of weight
-           move 21.0 to max of weight
-           move 7350000 to uk-breeding-population
-
-           display ws-name 
-           display measurements 
-           display min of wingspan " - " max of wingspan 
-
-           move "Common Blackbird              Turdus merula" to ws-name
-           move 02400250 to ws-length *> Because ws-length is looking for 2 variables
-           move 03400385 to wingspan  *> underneath it, inputing them in one string 
-           move 08001000 to weight    *> allows all variable to be filled at once.
-
-           display common-name 
-           display scientific-name
-           display min of wingspan " - " max of wingspan 
-
-           stop run
-           .
\ No newline at end of file
+       main-logic.
+           perform JOBBNR-WRITE-START
+           perform determine-output-mode
+           perform open-bird-master
+
+           if ws-program-return-code = 0
+               evaluate true
+                   when ws-mode-entry
+                       perform accept-new-species-entry
+                   when ws-mode-csv
+                       perform load-range-report-table
+                       perform sort-range-report-table
+                       perform produce-csv-extract
+                   when other
+                       perform load-range-report-table
+                       perform sort-range-report-table
+                       perform produce-range-report
+               end-evaluate
+               perform close-bird-master
+           end-if
+
+           perform JOBBNR-WRITE-END
+           move ws-program-return-code to return-code
+           goback
+           .
+
+      *> REPORT (the default) prints the formatted range report; CSV
+      *> writes the same data as delimited records for the volunteers'
+      *> spreadsheet; ENTRY drives the interactive new-species screen.
+      *> An optional second token (METRIC/IMPERIAL) picks the unit the
+      *> REPORT/CSV modes display measurements in - default METRIC.
+       determine-output-mode.
+           move spaces to ws-output-mode-parm
+           accept ws-output-mode-parm from command-line
+           unstring ws-output-mode-parm delimited by space
+               into ws-mode-token ws-report-unit-token
+           end-unstring
+
+           if ws-mode-token(1:3) = "CSV"
+               set ws-mode-csv to true
+           else
+               if ws-mode-token(1:5) = "ENTRY"
+                   set ws-mode-entry to true
+               else
+                   set ws-mode-report to true
+               end-if
+           end-if
+
+           if ws-report-unit-token(1:1) = "I" or
+                   ws-report-unit-token(1:1) = "i"
+               set ws-report-imperial to true
+           else
+               set ws-report-metric to true
+           end-if
+           .
+
+       open-bird-master.
+           open i-o bird-master-file
+           if ws-bird-master-status = "35"
+               open output bird-master-file
+               perform load-seed-species
+               close bird-master-file
+               open i-o bird-master-file
+           end-if
+           if ws-bird-master-status not = "00"
+               display "BIRD-MASTER-FILE OPEN FAILED - STATUS "
+                   ws-bird-master-status
+               move 16 to ws-program-return-code
+           end-if
+           .
+
+       load-seed-species.
+           initialize bird-master-record
+           move "Erithacus rubecula" to bm-scientific-name
+           move "European Robin"    to bm-common-name
+           set bm-unit-metric to true
+           move 12.0 to bm-length-min
+           move 14.0 to bm-length-max
+           move 20.0 to bm-wingspan-min
+           move 22.0 to bm-wingspan-max
+           move 14.0 to bm-weight-min
+           move 21.0 to bm-weight-max
+           move 2023 to ws-pop-year-arg
+           move 6900000 to ws-pop-count-arg
+           perform add-population-trend-entry
+           move 2024 to ws-pop-year-arg
+           move 7100000 to ws-pop-count-arg
+           perform add-population-trend-entry
+           move 2025 to ws-pop-year-arg
+           move 7350000 to ws-pop-count-arg
+           perform add-population-trend-entry
+           perform validate-measurements
+           if ws-measurements-valid
+               write bird-master-record
+           end-if
+
+           initialize bird-master-record
+           move "Turdus merula"      to bm-scientific-name
+           move "Common Blackbird"   to bm-common-name
+           set bm-unit-metric to true
+           move 24.0 to bm-length-min
+           move 25.0 to bm-length-max
+           move 34.0 to bm-wingspan-min
+           move 38.5 to bm-wingspan-max
+           move 80.0 to bm-weight-min
+           move 100.0 to bm-weight-max
+           move 2023 to ws-pop-year-arg
+           move 5250000 to ws-pop-count-arg
+           perform add-population-trend-entry
+           move 2024 to ws-pop-year-arg
+           move 5180000 to ws-pop-count-arg
+           perform add-population-trend-entry
+           move 2025 to ws-pop-year-arg
+           move 5100000 to ws-pop-count-arg
+           perform add-population-trend-entry
+           perform validate-measurements
+           if ws-measurements-valid
+               write bird-master-record
+           end-if
+
+      *> Legacy banding record, recorded in inches/ounces.
+           initialize bird-master-record
+           move "Passer domesticus"  to bm-scientific-name
+           move "House Sparrow"      to bm-common-name
+           set bm-unit-imperial to true
+           move 5.5 to bm-length-min
+           move 6.3 to bm-length-max
+           move 8.3 to bm-wingspan-min
+           move 9.4 to bm-wingspan-max
+           move 0.9 to bm-weight-min
+           move 1.4 to bm-weight-max
+           move 2023 to ws-pop-year-arg
+           move 5450000 to ws-pop-count-arg
+           perform add-population-trend-entry
+           move 2024 to ws-pop-year-arg
+           move 5380000 to ws-pop-count-arg
+           perform add-population-trend-entry
+           move 2025 to ws-pop-year-arg
+           move 5300000 to ws-pop-count-arg
+           perform add-population-trend-entry
+           perform validate-measurements
+           if ws-measurements-valid
+               write bird-master-record
+           end-if
+           .
+
+      *> Appends one year/population entry to the current record's
+      *> trend table.  ws-pop-year-arg/ws-pop-count-arg carry the
+      *> values in, since a PERFORM can't take parameters directly.
+       add-population-trend-entry.
+           if bm-population-years >= 10
+               display "POPULATION TREND TABLE FULL - ENTRY DROPPED: "
+                   bm-scientific-name
+           else
+               add 1 to bm-population-years
+               set bm-pop-idx to bm-population-years
+               move ws-pop-year-arg to bm-pop-year(bm-pop-idx)
+               move ws-pop-count-arg to bm-pop-count(bm-pop-idx)
+           end-if
+           .
+
+      *> Rejects a record where min exceeds max in any measurement
+      *> group - a range like that is bad data, not a valid species.
+       validate-measurements.
+           set ws-measurements-valid to true
+           if bm-length-min > bm-length-max
+               set ws-measurements-invalid to true
+               display "REJECTED " bm-scientific-name
+                   ": LENGTH MIN EXCEEDS MAX"
+           end-if
+           if bm-wingspan-min > bm-wingspan-max
+               set ws-measurements-invalid to true
+               display "REJECTED " bm-scientific-name
+                   ": WINGSPAN MIN EXCEEDS MAX"
+           end-if
+           if bm-weight-min > bm-weight-max
+               set ws-measurements-invalid to true
+               display "REJECTED " bm-scientific-name
+                   ": WEIGHT MIN EXCEEDS MAX"
+           end-if
+           .
+
+       load-range-report-table.
+           move low-values to bm-scientific-name
+           start bird-master-file key is >= bm-scientific-name
+               invalid key
+                   display "BIRD-MASTER-FILE HAS NO SPECIES RECORDS"
+                   move "10" to ws-bird-master-status
+           end-start
+
+           perform until ws-bird-master-status = "10"
+               read bird-master-file next record
+                   at end
+                       move "10" to ws-bird-master-status
+                   not at end
+                       if ws-range-report-count >= ws-range-report-max
+                           display "RANGE REPORT TABLE FULL - "
+                               "SPECIES DROPPED: " bm-scientific-name
+                       else
+                           add 1 to ws-range-report-count
+                           set ws-rpt-idx to ws-range-report-count
+                           perform copy-master-to-report-entry
+                       end-if
+               end-read
+           end-perform
+           .
+
+      *> Report/CSV display in whichever unit ws-report-unit selects,
+      *> converting away from the unit the record happens to be
+      *> stored in whenever the two differ.
+       copy-master-to-report-entry.
+           move bm-common-name
+               to ws-rpt-common-name(ws-rpt-idx)
+           move bm-scientific-name
+               to ws-rpt-scientific-name(ws-rpt-idx)
+           if bm-unit-imperial and ws-report-metric
+               compute ws-rpt-length-min(ws-rpt-idx) rounded =
+                   bm-length-min * ws-cm-per-inch
+               compute ws-rpt-length-max(ws-rpt-idx) rounded =
+                   bm-length-max * ws-cm-per-inch
+               compute ws-rpt-wingspan-min(ws-rpt-idx) rounded =
+                   bm-wingspan-min * ws-cm-per-inch
+               compute ws-rpt-wingspan-max(ws-rpt-idx) rounded =
+                   bm-wingspan-max * ws-cm-per-inch
+               compute ws-rpt-weight-min(ws-rpt-idx) rounded =
+                   bm-weight-min * ws-grams-per-ounce
+               compute ws-rpt-weight-max(ws-rpt-idx) rounded =
+                   bm-weight-max * ws-grams-per-ounce
+           else
+               if bm-unit-metric and ws-report-imperial
+                   compute ws-rpt-length-min(ws-rpt-idx) rounded =
+                       bm-length-min / ws-cm-per-inch
+                   compute ws-rpt-length-max(ws-rpt-idx) rounded =
+                       bm-length-max / ws-cm-per-inch
+                   compute ws-rpt-wingspan-min(ws-rpt-idx) rounded =
+                       bm-wingspan-min / ws-cm-per-inch
+                   compute ws-rpt-wingspan-max(ws-rpt-idx) rounded =
+                       bm-wingspan-max / ws-cm-per-inch
+                   compute ws-rpt-weight-min(ws-rpt-idx) rounded =
+                       bm-weight-min / ws-grams-per-ounce
+                   compute ws-rpt-weight-max(ws-rpt-idx) rounded =
+                       bm-weight-max / ws-grams-per-ounce
+               else
+                   move bm-length-min
+                       to ws-rpt-length-min(ws-rpt-idx)
+                   move bm-length-max
+                       to ws-rpt-length-max(ws-rpt-idx)
+                   move bm-wingspan-min
+                       to ws-rpt-wingspan-min(ws-rpt-idx)
+                   move bm-wingspan-max
+                       to ws-rpt-wingspan-max(ws-rpt-idx)
+                   move bm-weight-min
+                       to ws-rpt-weight-min(ws-rpt-idx)
+                   move bm-weight-max
+                       to ws-rpt-weight-max(ws-rpt-idx)
+               end-if
+           end-if
+           set bm-pop-idx to bm-population-years
+           move bm-pop-count(bm-pop-idx)
+               to ws-rpt-population(ws-rpt-idx)
+           perform format-population-trend
+           .
+
+      *> Builds the full year=count history for the current record
+      *> into ws-rpt-population-trend, so the trend table that
+      *> add-population-trend-entry persists is actually surfaced on
+      *> the report/CSV instead of only the latest year.
+       format-population-trend.
+           move spaces to ws-rpt-population-trend(ws-rpt-idx)
+           move 1 to ws-trend-pointer
+           perform varying bm-pop-idx from 1 by 1
+                   until bm-pop-idx > bm-population-years
+               if bm-pop-idx > 1
+                   string "; " delimited by size
+                       into ws-rpt-population-trend(ws-rpt-idx)
+                       with pointer ws-trend-pointer
+               end-if
+               move bm-pop-year(bm-pop-idx) to ws-trend-year-disp
+               move bm-pop-count(bm-pop-idx) to ws-trend-count-disp
+               string ws-trend-year-disp delimited by size
+                       "=" delimited by size
+                       function trim(ws-trend-count-disp)
+                           delimited by size
+                   into ws-rpt-population-trend(ws-rpt-idx)
+                   with pointer ws-trend-pointer
+           end-perform
+           .
+
+       close-bird-master.
+           close bird-master-file
+           .
+
+      *> Simple descending bubble sort - the species count tracked
+      *> here is small enough that an in-memory table sort is fine.
+       sort-range-report-table.
+           if ws-range-report-count > 1
+               set ws-sort-swapped to true
+               perform with test after until ws-sort-not-swapped
+                   set ws-sort-not-swapped to true
+                   perform varying ws-rpt-idx from 1 by 1
+                           until ws-rpt-idx > ws-range-report-count - 1
+                       if ws-rpt-population(ws-rpt-idx) <
+                               ws-rpt-population(ws-rpt-idx + 1)
+                           perform swap-report-entries
+                           set ws-sort-swapped to true
+                       end-if
+                   end-perform
+               end-perform
+           end-if
+           .
+
+       swap-report-entries.
+           move ws-range-report-entry(ws-rpt-idx) to ws-sort-work-entry
+           move ws-range-report-entry(ws-rpt-idx + 1)
+               to ws-range-report-entry(ws-rpt-idx)
+           move ws-sort-work-entry
+               to ws-range-report-entry(ws-rpt-idx + 1)
+           .
+
+       produce-range-report.
+           open output range-report-file
+           string "COMMON NAME" delimited by size
+                   " / SCIENTIFIC NAME" delimited by size
+                   " - LENGTH/WINGSPAN/WEIGHT RANGES BY POPULATION"
+                       delimited by size
+               into range-report-line
+           write range-report-line
+           display range-report-line
+
+           perform varying ws-rpt-idx from 1 by 1
+                   until ws-rpt-idx > ws-range-report-count
+               perform format-range-report-line
+               write range-report-line
+               display range-report-line
+           end-perform
+
+           close range-report-file
+           .
+
+      *> Moves this entry's raw 9(3)V9 measurements through numeric-
+      *> edited work fields so the decimal point actually prints on
+      *> the report/CSV instead of the implied-decimal digit string
+      *> (12.0 would otherwise STRING as "0120").
+       move-report-measurements-to-disp.
+           move ws-rpt-length-min(ws-rpt-idx) to ws-rpt-length-min-disp
+           move ws-rpt-length-max(ws-rpt-idx) to ws-rpt-length-max-disp
+           move ws-rpt-wingspan-min(ws-rpt-idx)
+               to ws-rpt-wingspan-min-disp
+           move ws-rpt-wingspan-max(ws-rpt-idx)
+               to ws-rpt-wingspan-max-disp
+           move ws-rpt-weight-min(ws-rpt-idx) to ws-rpt-weight-min-disp
+           move ws-rpt-weight-max(ws-rpt-idx) to ws-rpt-weight-max-disp
+           .
+
+       format-range-report-line.
+           perform move-report-measurements-to-disp
+           move spaces to range-report-line
+           string function trim(ws-rpt-common-name(ws-rpt-idx))
+                       delimited by size
+                   " (" delimited by size
+                   function trim(ws-rpt-scientific-name(ws-rpt-idx))
+                       delimited by size
+                   ") pop=" delimited by size
+                   ws-rpt-population(ws-rpt-idx) delimited by size
+                   " len=" delimited by size
+                   function trim(ws-rpt-length-min-disp)
+                       delimited by size
+                   "-" delimited by size
+                   function trim(ws-rpt-length-max-disp)
+                       delimited by size
+                   " wing=" delimited by size
+                   function trim(ws-rpt-wingspan-min-disp)
+                       delimited by size
+                   "-" delimited by size
+                   function trim(ws-rpt-wingspan-max-disp)
+                       delimited by size
+                   " wt=" delimited by size
+                   function trim(ws-rpt-weight-min-disp)
+                       delimited by size
+                   "-" delimited by size
+                   function trim(ws-rpt-weight-max-disp)
+                       delimited by size
+                   " trend=" delimited by size
+                   function trim(ws-rpt-population-trend(ws-rpt-idx))
+                       delimited by size
+               into range-report-line
+           .
+
+      *> Same species data as the formatted report, written instead
+      *> as delimited CSV records so it can be pulled straight into a
+      *> spreadsheet.
+       produce-csv-extract.
+           open output csv-extract-file
+           string "COMMON NAME,SCIENTIFIC NAME,POPULATION,LENGTH MIN,"
+                       delimited by size
+                   "LENGTH MAX,WINGSPAN MIN,WINGSPAN MAX,WEIGHT MIN,"
+                       delimited by size
+                   "WEIGHT MAX,POPULATION TREND" delimited by size
+               into csv-extract-line
+           write csv-extract-line
+
+           perform varying ws-rpt-idx from 1 by 1
+                   until ws-rpt-idx > ws-range-report-count
+               perform format-csv-extract-line
+               write csv-extract-line
+           end-perform
+
+           close csv-extract-file
+           .
+
+       format-csv-extract-line.
+           perform move-report-measurements-to-disp
+           move spaces to csv-extract-line
+           string function trim(ws-rpt-common-name(ws-rpt-idx))
+                       delimited by size
+                   "," delimited by size
+                   function trim(ws-rpt-scientific-name(ws-rpt-idx))
+                       delimited by size
+                   "," delimited by size
+                   ws-rpt-population(ws-rpt-idx) delimited by size
+                   "," delimited by size
+                   function trim(ws-rpt-length-min-disp)
+                       delimited by size
+                   "," delimited by size
+                   function trim(ws-rpt-length-max-disp)
+                       delimited by size
+                   "," delimited by size
+                   function trim(ws-rpt-wingspan-min-disp)
+                       delimited by size
+                   "," delimited by size
+                   function trim(ws-rpt-wingspan-max-disp)
+                       delimited by size
+                   "," delimited by size
+                   function trim(ws-rpt-weight-min-disp)
+                       delimited by size
+                   "," delimited by size
+                   function trim(ws-rpt-weight-max-disp)
+                       delimited by size
+                   "," delimited by size
+                   function trim(ws-rpt-population-trend(ws-rpt-idx))
+                       delimited by size
+               into csv-extract-line
+           .
+
+      *> Lets operations staff key in a new species at a terminal at
+      *> data-entry time, instead of every new species requiring a
+      *> MOVE statement added to the source and a recompile.  A
+      *> scientific name already on file is treated as a refresh -
+      *> ops add the year's population count to that species' trend
+      *> table instead of every yearly update needing a code change.
+       accept-new-species-entry.
+           initialize bird-master-record
+           display "ENTER SCIENTIFIC NAME: " with no advancing
+           accept bm-scientific-name
+           read bird-master-file
+               invalid key
+                   perform enter-new-species-details
+               not invalid key
+                   perform update-existing-species-trend
+           end-read
+           .
+
+      *> Species not on file yet - collect the full record and add it.
+       enter-new-species-details.
+           display "ENTER COMMON NAME: " with no advancing
+           accept bm-common-name
+           display "UNIT OF MEASURE (M=METRIC, I=IMPERIAL): "
+               with no advancing
+           accept ws-entry-unit-parm
+           if ws-entry-unit-parm = "I" or ws-entry-unit-parm = "i"
+               set bm-unit-imperial to true
+           else
+               set bm-unit-metric to true
+           end-if
+           display "LENGTH MIN: " with no advancing
+           accept bm-length-min
+           display "LENGTH MAX: " with no advancing
+           accept bm-length-max
+           display "WINGSPAN MIN: " with no advancing
+           accept bm-wingspan-min
+           display "WINGSPAN MAX: " with no advancing
+           accept bm-wingspan-max
+           display "WEIGHT MIN: " with no advancing
+           accept bm-weight-min
+           display "WEIGHT MAX: " with no advancing
+           accept bm-weight-max
+           display "BREEDING POPULATION YEAR: " with no advancing
+           accept ws-pop-year-arg
+           display "BREEDING POPULATION COUNT: " with no advancing
+           accept ws-pop-count-arg
+           perform add-population-trend-entry
+           perform validate-measurements
+
+           if ws-measurements-valid
+               write bird-master-record
+                   invalid key
+                       display "SPECIES ALREADY ON FILE - NOT ADDED"
+                   not invalid key
+                       display "SPECIES ADDED: " bm-scientific-name
+               end-write
+           else
+               display "SPECIES NOT ADDED DUE TO VALIDATION ERRORS"
+           end-if
+           .
+
+      *> Species already on file - the READ populated bird-master-
+      *> record with its current values, so this only needs the new
+      *> year's population count appended to the trend table and
+      *> rewritten, instead of the whole record being retyped or the
+      *> entry being rejected outright.
+       update-existing-species-trend.
+           display "SPECIES ALREADY ON FILE: " bm-scientific-name
+           display "ADD A NEW POPULATION YEAR? (Y/N): "
+               with no advancing
+           accept ws-entry-confirm-parm
+           if ws-entry-confirm-parm = "Y" or ws-entry-confirm-parm = "y"
+               display "BREEDING POPULATION YEAR: " with no advancing
+               accept ws-pop-year-arg
+               display "BREEDING POPULATION COUNT: " with no advancing
+               accept ws-pop-count-arg
+               perform add-population-trend-entry
+               rewrite bird-master-record
+                   invalid key
+                       display "REWRITE FAILED FOR: " bm-scientific-name
+                   not invalid key
+                       display "POPULATION TREND UPDATED: "
+                           bm-scientific-name
+               end-rewrite
+           else
+               display "NO CHANGE MADE TO: " bm-scientific-name
+           end-if
+           .
+
+           copy jobbnr replacing ==JOB-NAME-LIT== by =="LEVELNUM"==.
