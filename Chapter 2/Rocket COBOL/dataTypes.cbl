@@ -1,27 +1,329 @@
+       identification division.
+       program-id. DATATYPES.
+
+      *> Modification history:
+      *> 2026-08-08 - formatted-salary is now written to a payroll
+      *>              extract file instead of just being displayed.
+      *> 2026-08-08 - current-date is validated before being
+      *>              reformatted; a bad date is reported, not masked.
+      *> 2026-08-08 - added an exception report for signed-numeric
+      *>              pay adjustments outside the approved range.
+      *> 2026-08-08 - formatted-date now supports ISO/US/UK output
+      *>              formats, selected by a command-line parameter.
+      *> 2026-08-08 - every change to salary and signed-numeric is
+      *>              logged to an audit file (old value, new value,
+      *>              run timestamp).
+      *> 2026-08-08 - terminates via GOBACK instead of STOP RUN so this
+      *>              program can also run as a step CALLed from the
+      *>              nightly batch driver.
+      *> 2026-08-08 - the exception report now STRINGs signed-numeric
+      *>              and the approved-range bounds through numeric-
+      *>              edited fields instead of the raw S9(3) items, so
+      *>              the overpunched sign byte no longer corrupts the
+      *>              line.
+      *> 2026-08-09 - the payroll extract now opens EXTEND (falling
+      *>              back to OUTPUT the first time), so each night's
+      *>              run appends a record instead of wiping out every
+      *>              prior run's extract.
+      *> 2026-08-09 - check-day-for-month now applies the Gregorian
+      *>              leap-year rule to February 29 instead of always
+      *>              accepting it, so e.g. 2025-02-29 (not a leap
+      *>              year) is correctly flagged invalid.
+      *> 2026-08-09 - open-exception-report now sets
+      *>              ws-program-return-code (moved to RETURN-CODE at
+      *>              GOBACK) on an unexpected EXCEPTION-REPORT-FILE
+      *>              open status, instead of always returning 0
+      *>              regardless of what happened.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy joblogsl.
+           select payroll-extract-file assign to "PAYEXTR.TXT"
+               organization is line sequential
+               file status is ws-payroll-extract-status.
+           select audit-file assign to "PAYAUDIT.TXT"
+               organization is line sequential
+               file status is ws-audit-status.
+           select exception-report-file assign to "PAYEXCPT.TXT"
+               organization is line sequential
+               file status is ws-exception-status.
+
+       data division.
+       file section.
+           copy joblogfd.
+
+       fd  payroll-extract-file.
+       01  payroll-extract-record.
+           05  per-formatted-salary       pic X(10).
+           05  per-run-date               pic X(10).
+           05  per-run-time               pic X(8).
+
+       fd  audit-file.
+       01  audit-record.
+           05  aud-field-name             pic X(15).
+           05  aud-old-value              pic -(7)9.99.
+           05  aud-new-value              pic -(7)9.99.
+           05  aud-run-timestamp          pic X(19).
+
+       fd  exception-report-file.
+       01  exception-report-line          pic X(80).
+
        working-storage section.
+           copy joblogws.
+       01  ws-payroll-extract-status      pic XX.
+       01  ws-audit-status                pic XX.
+       01  ws-exception-status            pic XX.
+
        01  salary pic 9(5)V9(2).
        01 formatted-salary pic $(3),$(3).99.
+       01  ws-old-salary                  pic 9(5)V9(2) value 0.
 
        01 current-date pic X(8).
-       01 formatted-date pic XX/XX/9999.
+       01  ws-current-date-r redefines current-date.
+           05  ws-cd-mm                   pic 99.
+           05  ws-cd-dd                   pic 99.
+           05  ws-cd-yyyy                 pic 9999.
+       01 formatted-date pic X(10).
+       01  ws-date-valid-switch           pic X.
+           88  ws-date-valid                value "Y".
+           88  ws-date-invalid              value "N".
+       01  ws-leap-year-switch            pic X.
+           88  ws-leap-year                  value "Y".
+           88  ws-not-leap-year              value "N".
+       01  ws-date-format-parm            pic X(20).
+       01  ws-date-format-mode            pic X(3) value "US ".
+           88  ws-format-iso                 value "ISO".
+           88  ws-format-us                  value "US ".
+           88  ws-format-uk                  value "UK ".
 
        01 signed-numeric pic S9(3).
        01 formatted-signed pic +9(3).
+       01  ws-old-signed-numeric          pic S9(3) value 0.
+       01  ws-approved-adj-min            pic S9(3) value -100.
+       01  ws-approved-adj-max            pic S9(3) value 100.
+       01  ws-approved-adj-min-disp       pic +9(3).
+       01  ws-approved-adj-max-disp       pic +9(3).
+       01  ws-exception-count             pic 9(4) value 0.
+
+      *> Non-zero once a hard failure (e.g. the exception report won't
+      *> open) has been detected, so the driver's step check has
+      *> something real to catch instead of RETURN-CODE always being 0.
+       01  ws-program-return-code         pic 9(4) value 0.
 
        procedure division.
+       main-logic.
+           perform JOBBNR-WRITE-START
+           perform determine-date-format-mode
+           perform open-exception-report
+
+           if ws-program-return-code = 0
+               perform process-salary
+               perform process-date
+               perform process-signed-numeric
+               perform close-exception-report
+           end-if
+
+           perform JOBBNR-WRITE-END
+           move ws-program-return-code to return-code
+           goback
+           .
+
+       determine-date-format-mode.
+           move spaces to ws-date-format-parm
+           accept ws-date-format-parm from command-line
+           if ws-date-format-parm(1:3) = "ISO"
+               move "ISO" to ws-date-format-mode
+           else
+               if ws-date-format-parm(1:2) = "UK"
+                   move "UK " to ws-date-format-mode
+               end-if
+           end-if
+           .
+
+       process-salary.
+           move salary to ws-old-salary
            move 1234.56 to salary
+           perform log-salary-change
            display salary
            move salary to formatted-salary
            display formatted-salary
+           perform write-payroll-extract
+           .
 
+       write-payroll-extract.
+           perform JOBBNR-STAMP-DATE-TIME
+           move formatted-salary to per-formatted-salary
+           move ws-job-log-date-display to per-run-date
+           move ws-job-log-time-display to per-run-time
+           open extend payroll-extract-file
+           if ws-payroll-extract-status = "35"
+               open output payroll-extract-file
+           end-if
+           write payroll-extract-record
+           close payroll-extract-file
+           .
+
+       log-salary-change.
+           move "SALARY" to aud-field-name
+           move ws-old-salary to aud-old-value
+           move salary to aud-new-value
+           perform write-audit-record
+           .
+
+       log-signed-numeric-change.
+           move "SIGNED-NUMERIC" to aud-field-name
+           move ws-old-signed-numeric to aud-old-value
+           move signed-numeric to aud-new-value
+           perform write-audit-record
+           .
+
+       write-audit-record.
+           perform JOBBNR-STAMP-DATE-TIME
+           string ws-job-log-date-display " "
+                   ws-job-log-time-display
+               delimited by size into aud-run-timestamp
+           open extend audit-file
+           if ws-audit-status = "35"
+               open output audit-file
+           end-if
+           write audit-record
+           close audit-file
+           .
+
+       process-date.
            move 03152026 to current-date
+           perform validate-current-date
            display current-date
-           move current-date to formatted-date
-           display formatted-date
+           if ws-date-invalid
+               display "INVALID CURRENT-DATE - NOT REFORMATTED: "
+                   current-date
+           else
+               perform reformat-current-date
+               display formatted-date
+           end-if
+           .
+
+       validate-current-date.
+           set ws-date-valid to true
+           if current-date not numeric
+               set ws-date-invalid to true
+           else
+               if ws-cd-mm < 1 or ws-cd-mm > 12
+                   set ws-date-invalid to true
+               end-if
+               if ws-cd-dd < 1 or ws-cd-dd > 31
+                   set ws-date-invalid to true
+               end-if
+               if ws-date-valid
+                   perform check-day-for-month
+               end-if
+           end-if
+           .
+
+       check-day-for-month.
+           evaluate ws-cd-mm
+               when 4 when 6 when 9 when 11
+                   if ws-cd-dd > 30
+                       set ws-date-invalid to true
+                   end-if
+               when 2
+                   perform determine-leap-year
+                   if ws-leap-year
+                       if ws-cd-dd > 29
+                           set ws-date-invalid to true
+                       end-if
+                   else
+                       if ws-cd-dd > 28
+                           set ws-date-invalid to true
+                       end-if
+                   end-if
+               when other
+                   continue
+           end-evaluate
+           .
+
+      *> Standard Gregorian leap-year test: divisible by 4, except
+      *> century years, which must also be divisible by 400.
+       determine-leap-year.
+           if function mod(ws-cd-yyyy, 4) = 0
+                   and (function mod(ws-cd-yyyy, 100) not = 0
+                       or function mod(ws-cd-yyyy, 400) = 0)
+               set ws-leap-year to true
+           else
+               set ws-not-leap-year to true
+           end-if
+           .
 
+       reformat-current-date.
+           evaluate true
+               when ws-format-iso
+                   string ws-cd-yyyy "-" ws-cd-mm "-" ws-cd-dd
+                       delimited by size into formatted-date
+               when ws-format-uk
+                   string ws-cd-dd "/" ws-cd-mm "/" ws-cd-yyyy
+                       delimited by size into formatted-date
+               when other
+                   string ws-cd-mm "/" ws-cd-dd "/" ws-cd-yyyy
+                       delimited by size into formatted-date
+           end-evaluate
+           .
+
+       process-signed-numeric.
+           move signed-numeric to ws-old-signed-numeric
            move -727 to signed-numeric
+           perform log-signed-numeric-change
            display signed-numeric
            move signed-numeric to formatted-signed
            display formatted-signed
-           stop run
-           .
\ No newline at end of file
+           perform check-signed-numeric-range
+           .
+
+       open-exception-report.
+           open output exception-report-file
+           if ws-exception-status not = "00"
+               display "EXCEPTION-REPORT-FILE OPEN FAILED - STATUS "
+                   ws-exception-status
+               move 16 to ws-program-return-code
+           end-if
+           if ws-program-return-code = 0
+               perform write-exception-report-header
+           end-if
+           .
+
+       write-exception-report-header.
+           move "SIGNED-NUMERIC PAY ADJUSTMENTS OUTSIDE APPROVED RANGE"
+               to exception-report-line
+           write exception-report-line
+           .
+
+       check-signed-numeric-range.
+           if signed-numeric < ws-approved-adj-min
+                   or signed-numeric > ws-approved-adj-max
+               add 1 to ws-exception-count
+               move signed-numeric to formatted-signed
+               move ws-approved-adj-min to ws-approved-adj-min-disp
+               move ws-approved-adj-max to ws-approved-adj-max-disp
+               move spaces to exception-report-line
+               string "ADJUSTMENT " delimited by size
+                       formatted-signed delimited by size
+                       " IS OUTSIDE APPROVED RANGE "
+                           delimited by size
+                       ws-approved-adj-min-disp delimited by size
+                       " TO " delimited by size
+                       ws-approved-adj-max-disp delimited by size
+                   into exception-report-line
+               write exception-report-line
+               display exception-report-line
+           end-if
+           .
+
+       close-exception-report.
+           if ws-exception-count = 0
+               move "NO EXCEPTIONS THIS RUN" to exception-report-line
+               write exception-report-line
+           end-if
+           close exception-report-file
+           .
+
+           copy jobbnr replacing ==JOB-NAME-LIT== by =="DATATYPES"==.
